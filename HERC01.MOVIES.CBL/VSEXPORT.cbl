@@ -0,0 +1,114 @@
+000010******************************************************************
+000020*    PROGRAM-ID:  VS-EXPORT
+000030*    AUTHOR:      R. TATE - DATA ADMINISTRATION
+000040*    INSTALLATION: HERC01 - MOVIES SUBSYSTEM
+000050*    DATE-WRITTEN: 2024-12-16
+000060*    DATE-COMPILED:
+000070*    PURPOSE:     UNLOADS THE OUTFILE MOVIE MASTER (INDEXED BY
+000080*                 TCONST) BACK OUT TO A FLAT 163-BYTE EXTRACT ON
+000090*                 DEXPORT, IN THE SAME RECORD LAYOUT DINFILE
+000100*                 USES, SO DOWNSTREAM ANALYTICS JOBS AND OFFLINE
+000110*                 BACKUPS DO NOT NEED A VSAM-AWARE TOOL.
+000120*    TECTONICS:   cobc -x VSEXPORT.cbl
+000130*
+000140*    MODIFICATION HISTORY.
+000150*    DATE-WRITTEN.  2024-12-16.  R. TATE.
+000160*        ORIGINAL VERSION - READS OUTFILE SEQUENTIALLY BY OUT-KEY
+000170*        AND UNLOADS EVERY RECORD TO DEXPORT AS-IS.
+000180******************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VS-EXPORT.
+000210
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250
+000260     SELECT OUTFILE ASSIGN TO DOUTFILE
+000270                    ORGANISATION IS INDEXED
+000280                    ACCESS IS SEQUENTIAL
+000290                    RECORD KEY IS OUT-KEY
+000300                    ALTERNATE RECORD KEY IS MOV-PRIMARY-TITLE
+000310                        WITH DUPLICATES
+000320                    ALTERNATE RECORD KEY IS MOV-START-YEAR
+000330                        WITH DUPLICATES.
+000340     SELECT EXPORTFILE ASSIGN TO DEXPORT.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380
+000390 FD  OUTFILE.
+000400
+000410 01 OUTFILE-RECORD-AREA.
+000420     COPY MOVREC01.
+000430
+000440 FD  EXPORTFILE.
+000450
+000460 01 EXPORT-RECORD-AREA               PIC X(163).
+000470
+000480 WORKING-STORAGE SECTION.
+000490
+000500 01 SWITCHES.
+000510     05 OUTFILE-EOF-SWITCH          PIC X    VALUE "N".
+000520
+000530 77  WS-RECORDS-UNLOADED-CNT         PIC 9(09) COMP VALUE ZERO.
+000540
+000550 01  WS-TIMESTAMP-FIELDS.
+000560     05 WS-START-DATE               PIC 9(08).
+000570     05 WS-START-TIME               PIC 9(08).
+000580     05 WS-END-DATE                 PIC 9(08).
+000590     05 WS-END-TIME                 PIC 9(08).
+000600
+000610 PROCEDURE DIVISION.
+000620
+000630 000-MAIN.
+000640
+000650     ACCEPT WS-START-DATE FROM DATE YYYYMMDD.
+000660     ACCEPT WS-START-TIME FROM TIME.
+000670
+000680     OPEN INPUT  OUTFILE.
+000690     OPEN OUTPUT EXPORTFILE.
+000700
+000710     PERFORM 100-UNLOAD-RECORD
+000720         UNTIL OUTFILE-EOF-SWITCH = "Y".
+000730
+000740     CLOSE OUTFILE.
+000750     CLOSE EXPORTFILE.
+000760
+000770     PERFORM 140-WRITE-SUMMARY-REPORT.
+000780
+000790     STOP RUN.
+000800
+000810
+000820 100-UNLOAD-RECORD.
+000830
+000840     PERFORM 110-READ-OUTFILE-RECORD.
+000850     IF OUTFILE-EOF-SWITCH = "N"
+000860         PERFORM 120-WRITE-EXPORT-RECORD.
+000870
+000880 110-READ-OUTFILE-RECORD.
+000890
+000900     READ OUTFILE NEXT RECORD
+000910         AT END MOVE "Y" TO OUTFILE-EOF-SWITCH.
+000920
+000930 120-WRITE-EXPORT-RECORD.
+000940
+000950     WRITE EXPORT-RECORD-AREA FROM OUTFILE-RECORD-AREA.
+000960
+000970     ADD 1 TO WS-RECORDS-UNLOADED-CNT.
+000980
+000990 140-WRITE-SUMMARY-REPORT.
+001000
+001010     ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+001020     ACCEPT WS-END-TIME FROM TIME.
+001030
+001040     DISPLAY "==============================================".
+001050     DISPLAY "VS-EXPORT UNLOAD SUMMARY".
+001060     DISPLAY "  START DATE/TIME . . . : " WS-START-DATE
+001070             "/" WS-START-TIME.
+001080     DISPLAY "  END DATE/TIME . . . . : " WS-END-DATE
+001090             "/" WS-END-TIME.
+001100     DISPLAY "  RECORDS UNLOADED . . : "
+001110             WS-RECORDS-UNLOADED-CNT.
+001120     DISPLAY "==============================================".
+001130
+001140 END PROGRAM VS-EXPORT.
