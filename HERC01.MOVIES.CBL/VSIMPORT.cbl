@@ -1,73 +1,423 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VS-IMPORT.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT INFILE ASSIGN TO DINFILE.
-           SELECT OUTFILE ASSIGN TO DOUTFILE
-                          ORGANISATION IS INDEXED
-                          ACCESS IS SEQUENTIAL
-                          RECORD KEY IS OUT-KEY.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  INFILE.
-
-       01 INFILE-RECORD-AREA          PIC X(163).
-
-       FD  OUTFILE.
-
-       01 OUTFILE-RECORD-AREA.
-           05 FILLER                  PIC X(6).
-           05 OUT-KEY                 PIC X(9).
-           05 FILLER                  PIC X(148).
-
-
-       WORKING-STORAGE SECTION.
-
-       01  MASTER-RECORD              PIC X(163).
-
-       01 SWITCHES.
-           05 INFILE-EOF-SWITCH       PIC X    VALUE "N".
-
-       PROCEDURE DIVISION.
-
-       000-MAIN.
-
-
-           STOP RUN.
-
-
-       100-CREATE-RECORD.
-
-           PERFORM 110-READ-INFILE-RECORD.
-           IF NOT INFILE-EOF-SWITCH = "N"
-               PERFORM 120-WRITE-OUTFILE-RECORD.
-
-       110-READ-INFILE-RECORD.
-
-           READ INFILE INTO MASTER-RECORD
-               AT END MOVE "Y" TO INFILE-EOF-SWITCH.
-
-
-
-       120-WRITE-OUTFILE-RECORD.
-
-           WRITE OUTFILE-RECORD-AREA FROM MASTER-RECORD
-               INVALID KEY
-                   DISPLAY "WRITE ERROR: "
-                           OUT-KEY
-                   MOVE "Y" TO INFILE-EOF-SWITCH.
-
-
-
-       END PROGRAM VS-IMPORT.
+000010******************************************************************
+000020*    PROGRAM-ID:  VS-IMPORT
+000030*    AUTHOR:      R. TATE - DATA ADMINISTRATION
+000040*    INSTALLATION: HERC01 - MOVIES SUBSYSTEM
+000050*    DATE-WRITTEN: 2024-10-02
+000060*    DATE-COMPILED:
+000070*    PURPOSE:     LOADS THE FLAT IMDB TITLE EXTRACT ON DINFILE
+000080*                 INTO THE OUTFILE MOVIE MASTER (INDEXED BY
+000090*                 TCONST).  RECORDS THAT FAIL THE WRITE ARE
+000100*                 DIVERTED TO VSIMPORT-REJECT SO THE REST OF
+000110*                 THE EXTRACT STILL LOADS.
+000120*    TECTONICS:   cobc -x VSIMPORT.cbl
+000130*
+000140*    MODIFICATION HISTORY.
+000150*    DATE-WRITTEN.  2024-10-02.  R. TATE.
+000160*        ORIGINAL SKELETON - INFILE TO OUTFILE, KEY ONLY.
+000170*    DATE-WRITTEN.  2024-11-04.  R. TATE.
+000180*        BROKE OUTFILE-RECORD-AREA OUT INTO NAMED FIELDS VIA
+000190*        THE NEW MOVREC01 COPYBOOK INSTEAD OF RAW FILLER.
+000200*    DATE-WRITTEN.  2024-11-07.  R. TATE.
+000210*        WIRED UP THE MAIN LOOP (IT ONLY EVER PROCESSED ONE
+000220*        RECORD BEFORE).  A DUPLICATE OR INVALID KEY ON THE
+000230*        WRITE NOW GOES TO VSIMPORT-REJECT (DREJECT) INSTEAD
+000240*        OF KILLING THE REST OF THE LOAD.
+000250*    DATE-WRITTEN.  2024-11-11.  R. TATE.
+000260*        ADDED THE END-OF-JOB LOAD SUMMARY (RECORDS READ,
+000270*        WRITTEN, REJECTED, START/END TIME) TO THE JOB LOG.
+000280*    DATE-WRITTEN.  2024-11-18.  R. TATE.
+000290*        ADDED CHECKPOINT/RESTART SUPPORT (DCHKPT) FOR THE
+000300*        MULTI-MILLION ROW EXTRACTS - A RESTARTED RUN SKIPS
+000310*        PAST INFILE RECORDS ALREADY LOADED LAST TIME.
+000320*    DATE-WRITTEN.  2024-11-25.  R. TATE.
+000330*        ADDED A TCONST FORMAT CHECK ON OUT-KEY BEFORE THE WRITE
+000340*        (MUST BE "TT" PLUS 7 DIGITS) - HEADER/TRAILER ROWS AND
+000350*        MIS-ALIGNED EXTRACT RECORDS NOW GO TO VSIMPORT-REJECT
+000360*        INSTEAD OF BEING WRITTEN TO THE MOVIE MASTER AS-IS.
+000370*    DATE-WRITTEN.  2024-12-02.  R. TATE.
+000380*        ADDED ALTERNATE INDEXES ON OUTFILE (TITLE, START YEAR)
+000390*        SO REPORTING JOBS CAN BROWSE THE MOVIE MASTER WITHOUT
+000400*        A FULL UNLOAD-AND-SORT.
+000410*    DATE-WRITTEN.  2024-12-20.  R. TATE.
+000420*        SWITCHED OUTFILE TO ACCESS IS DYNAMIC, OPEN I-O, AND
+000430*        ADDED A KEYED LOOKUP AHEAD OF THE WRITE SO A TCONST
+000440*        ALREADY ON THE MOVIE MASTER IS REWRITTEN WITH THE
+000450*        REFRESHED FIELD VALUES INSTEAD OF BEING REJECTED AS A
+000460*        DUPLICATE KEY - ONLY BRAND-NEW TCONSTS GET A PLAIN
+000470*        WRITE NOW.
+000480*    DATE-WRITTEN.  2025-01-06.  R. TATE.
+000490*        ADDED THE AUDIT TRAIL (DAUDIT) - EVERY WRITE OR REWRITE
+000500*        AGAINST OUTFILE NOW LOGS THE TCONST, ACTION, TIMESTAMP,
+000510*        AND BEFORE/AFTER RECORD IMAGES SO A RATING OR RUNTIME
+000520*        CHANGE BETWEEN TWO LOAD RUNS CAN BE ANSWERED FROM THE
+000530*        AUDIT FILE.
+000540*    DATE-WRITTEN.  2025-01-13.  R. TATE.
+000550*        A RESTARTED RUN NO LONGER REOPENS VSIMPORT-REJECT AND
+000560*        THE AUDIT FILE AS EMPTY - THEY ARE NOW OPENED EXTEND
+000570*        (NOT OUTPUT) WHENEVER 150-CHECK-RESTART FINDS A
+000580*        CHECKPOINT PENDING, SO REJECT/AUDIT RECORDS WRITTEN
+000590*        BEFORE THE INTERRUPTION SURVIVE THE RESTART.  ALSO
+000600*        FIXED THE CHECKPOINT'S LAST-KEY FIELD TO REFLECT THE
+000610*        LAST TCONST ACTUALLY WRITTEN OR REWRITTEN (NOT JUST
+000620*        THE LAST ONE READ), AND DISPLAYED IT ON RESTART.
+000630*    DATE-WRITTEN.  2025-01-20.  R. TATE.
+000640*        AUDITFILE NOW OPENS EXTEND ON EVERY RUN, NOT JUST A
+000650*        RESTARTED ONE - A CLEAN RUN CLEARS THE CHECKPOINT TO ZERO
+000660*        SO KEYING THE OPEN MODE OFF RESTART STATE WAS WIPING OUT
+000670*        THE AUDIT TRAIL FROM EVERY PRIOR NIGHT'S LOAD BEFORE THE
+000680*        FIRST RECORD OF TONIGHT'S RUN WAS WRITTEN.  TRUNCATION
+000690*        NOW ONLY HAPPENS THE ONE TIME JCL ALLOCATES THE DATASET.
+000700*        ALSO ADDED A NAMED WORKING-STORAGE VIEW OF MASTER-RECORD
+000710*        (MASTER-RECORD-FIELDS, COPY MOVREC01 REPLACING) SO
+000720*        115-VALIDATE-KEY AND 116-LOOKUP-OUTFILE-RECORD REFERENCE
+000730*        MR-OUT-KEY BY NAME INSTEAD OF HAND-COUNTING BYTE OFFSETS.
+000740******************************************************************
+000750 IDENTIFICATION DIVISION.
+000760 PROGRAM-ID. VS-IMPORT.
+000770
+000780 ENVIRONMENT DIVISION.
+000790 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+000810
+000820     SELECT INFILE ASSIGN TO DINFILE.
+000830     SELECT OUTFILE ASSIGN TO DOUTFILE
+000840                    ORGANISATION IS INDEXED
+000850                    ACCESS IS DYNAMIC
+000860                    RECORD KEY IS OUT-KEY
+000870                    ALTERNATE RECORD KEY IS MOV-PRIMARY-TITLE
+000880                        WITH DUPLICATES
+000890                    ALTERNATE RECORD KEY IS MOV-START-YEAR
+000900                        WITH DUPLICATES.
+000910     SELECT REJECTFILE ASSIGN TO DREJECT.
+000920     SELECT CHECKPOINT-FILE ASSIGN TO DCHKPT
+000930                    FILE STATUS IS WS-CHECKPOINT-STATUS.
+000940     SELECT AUDITFILE ASSIGN TO DAUDIT.
+000950
+000960 DATA DIVISION.
+000970 FILE SECTION.
+000980
+000990 FD  INFILE.
+001000
+001010 01 INFILE-RECORD-AREA          PIC X(163).
+001020
+001030 FD  OUTFILE.
+001040
+001050 01 OUTFILE-RECORD-AREA.
+001060     COPY MOVREC01.
+001070
+001080 FD  REJECTFILE.
+001090
+001100 01 REJECT-RECORD-AREA.
+001110     COPY MOVREJ01.
+001120
+001130 FD  CHECKPOINT-FILE.
+001140
+001150 01 CHECKPOINT-RECORD-AREA.
+001160     COPY MOVCHK01.
+001170
+001180 FD  AUDITFILE.
+001190
+001200 01 AUDIT-RECORD-AREA.
+001210     COPY MOVAUD01.
+001220
+001230
+001240 WORKING-STORAGE SECTION.
+001250
+001260 01  MASTER-RECORD              PIC X(163).
+001270
+001280 01  MASTER-RECORD-FIELDS REDEFINES MASTER-RECORD.
+001290     COPY MOVREC01
+001300         REPLACING ==OUT-KEY==          BY ==MR-OUT-KEY==
+001310                   ==MOV-TITLE-TYPE==    BY ==MR-TITLE-TYPE==
+001320                   ==MOV-PRIMARY-TITLE== BY ==MR-PRIMARY-TITLE==
+001330                   ==MOV-START-YEAR==    BY ==MR-START-YEAR==
+001340                   ==MOV-END-YEAR==      BY ==MR-END-YEAR==
+001350                   ==MOV-RUNTIME-MINUTES==
+001360                                         BY ==MR-RUNTIME-MINUTES==
+001370                   ==MOV-IS-ADULT-YES==  BY ==MR-IS-ADULT-YES==
+001380                   ==MOV-IS-ADULT-NO==   BY ==MR-IS-ADULT-NO==
+001390                   ==MOV-IS-ADULT==      BY ==MR-IS-ADULT==
+001400                   ==MOV-GENRES==        BY ==MR-GENRES==
+001410                   ==MOV-AVG-RATING==    BY ==MR-AVG-RATING==
+001420                   ==MOV-NUM-VOTES==     BY ==MR-NUM-VOTES==.
+001430
+001440 01  WS-KEY-CHECK.
+001450     05 WS-KEY-PREFIX            PIC X(02).
+001460     05 WS-KEY-DIGITS            PIC X(07).
+001470
+001480 01  WS-BEFORE-IMAGE             PIC X(163).
+001490
+001500 01 SWITCHES.
+001510     05 INFILE-EOF-SWITCH       PIC X    VALUE "N".
+001520     05 WS-VALID-KEY-SWITCH     PIC X    VALUE "Y".
+001530         88 KEY-IS-VALID             VALUE "Y".
+001540         88 KEY-IS-INVALID           VALUE "N".
+001550     05 WS-RECORD-FOUND-SWITCH  PIC X    VALUE "N".
+001560         88 OUTFILE-RECORD-FOUND     VALUE "Y".
+001570         88 OUTFILE-RECORD-NOT-FOUND VALUE "N".
+001580
+001590 01  WS-REJECT-REASON           PIC X(40).
+001600
+001610 77  WS-RECORDS-READ-CNT        PIC 9(09) COMP VALUE ZERO.
+001620 77  WS-RECORDS-WRITTEN-CNT     PIC 9(09) COMP VALUE ZERO.
+001630 77  WS-RECORDS-REWRITTEN-CNT   PIC 9(09) COMP VALUE ZERO.
+001640 77  WS-RECORDS-REJECTED-CNT    PIC 9(09) COMP VALUE ZERO.
+001650 77  WS-CHECKPOINT-INTERVAL     PIC 9(06) COMP VALUE 10000.
+001660 77  WS-RECS-SINCE-CHECKPOINT   PIC 9(06) COMP VALUE ZERO.
+001670 77  WS-SKIP-COUNT              PIC 9(09) COMP VALUE ZERO.
+001680
+001690 01  WS-LAST-LOADED-KEY         PIC X(09) VALUE SPACES.
+001700
+001710 01  WS-CHECKPOINT-STATUS       PIC X(02) VALUE SPACES.
+001720
+001730 01  WS-TIMESTAMP-FIELDS.
+001740     05 WS-START-DATE           PIC 9(08).
+001750     05 WS-START-TIME           PIC 9(08).
+001760     05 WS-END-DATE             PIC 9(08).
+001770     05 WS-END-TIME             PIC 9(08).
+001780     05 WS-AUDIT-TIME-FULL      PIC 9(08).
+001790
+001800 01  WS-AUDIT-TIMESTAMP.
+001810     05 WS-AUDIT-DATE            PIC 9(08).
+001820     05 WS-AUDIT-TIME            PIC 9(06).
+001830
+001840 PROCEDURE DIVISION.
+001850
+001860 000-MAIN.
+001870
+001880     ACCEPT WS-START-DATE FROM DATE YYYYMMDD.
+001890     ACCEPT WS-START-TIME FROM TIME.
+001900
+001910     OPEN INPUT  INFILE.
+001920     OPEN I-O    OUTFILE.
+001930     OPEN EXTEND AUDITFILE.
+001940
+001950     PERFORM 150-CHECK-RESTART.
+001960
+001970     IF WS-SKIP-COUNT > ZERO
+001980         OPEN EXTEND REJECTFILE
+001990         PERFORM 160-SKIP-RECORD
+002000       UNTIL WS-SKIP-COUNT = ZERO
+002010          OR INFILE-EOF-SWITCH = "Y"
+002020     ELSE
+002030         OPEN OUTPUT REJECTFILE
+002040     END-IF.
+002050
+002060     PERFORM 100-CREATE-RECORD
+002070         UNTIL INFILE-EOF-SWITCH = "Y".
+002080
+002090     CLOSE INFILE.
+002100     CLOSE OUTFILE.
+002110     CLOSE REJECTFILE.
+002120     CLOSE AUDITFILE.
+002130
+002140     PERFORM 190-CLEAR-CHECKPOINT.
+002150     PERFORM 140-WRITE-SUMMARY-REPORT.
+002160
+002170     STOP RUN.
+002180
+002190
+002200 100-CREATE-RECORD.
+002210
+002220     PERFORM 110-READ-INFILE-RECORD.
+002230     IF INFILE-EOF-SWITCH = "N"
+002240         PERFORM 115-VALIDATE-KEY
+002250         IF KEY-IS-VALID
+002260             PERFORM 116-LOOKUP-OUTFILE-RECORD
+002270             MOVE MASTER-RECORD TO OUTFILE-RECORD-AREA
+002280             IF OUTFILE-RECORD-FOUND
+002290                 PERFORM 118-REWRITE-OUTFILE-RECORD
+002300             ELSE
+002310                 PERFORM 120-WRITE-OUTFILE-RECORD
+002320             END-IF
+002330         ELSE
+002340             MOVE "OUT-KEY IS NOT A VALID TCONST"
+002350                 TO WS-REJECT-REASON
+002360             PERFORM 130-REJECT-RECORD
+002370         END-IF
+002380         PERFORM 170-CHECKPOINT-RECORDS.
+002390
+002400 110-READ-INFILE-RECORD.
+002410
+002420     READ INFILE INTO MASTER-RECORD
+002430         AT END MOVE "Y" TO INFILE-EOF-SWITCH.
+002440
+002450     IF INFILE-EOF-SWITCH = "N"
+002460         ADD 1 TO WS-RECORDS-READ-CNT.
+002470
+002480
+002490
+002500 115-VALIDATE-KEY.
+002510
+002520     MOVE "Y" TO WS-VALID-KEY-SWITCH.
+002530
+002540     MOVE MR-OUT-KEY(1:2) TO WS-KEY-PREFIX.
+002550     MOVE MR-OUT-KEY(3:7) TO WS-KEY-DIGITS.
+002560
+002570     IF WS-KEY-PREFIX NOT = "tt"
+002580     OR WS-KEY-DIGITS IS NOT NUMERIC
+002590         MOVE "N" TO WS-VALID-KEY-SWITCH.
+002600
+002610
+002620
+002630 116-LOOKUP-OUTFILE-RECORD.
+002640
+002650     MOVE "N" TO WS-RECORD-FOUND-SWITCH.
+002660     MOVE SPACES TO WS-BEFORE-IMAGE.
+002670     MOVE MR-OUT-KEY TO OUT-KEY.
+002680
+002690     READ OUTFILE
+002700         INVALID KEY
+002710             MOVE "N" TO WS-RECORD-FOUND-SWITCH
+002720         NOT INVALID KEY
+002730             MOVE "Y" TO WS-RECORD-FOUND-SWITCH
+002740             MOVE OUTFILE-RECORD-AREA TO WS-BEFORE-IMAGE
+002750     END-READ.
+002760
+002770
+002780
+002790 118-REWRITE-OUTFILE-RECORD.
+002800
+002810     REWRITE OUTFILE-RECORD-AREA
+002820         INVALID KEY
+002830             MOVE "REWRITE FAILED - INVALID KEY"
+002840                 TO WS-REJECT-REASON
+002850             PERFORM 130-REJECT-RECORD
+002860         NOT INVALID KEY
+002870             ADD 1 TO WS-RECORDS-REWRITTEN-CNT
+002880             MOVE OUT-KEY TO WS-LAST-LOADED-KEY
+002890             PERFORM 122-WRITE-AUDIT-RECORD.
+002900
+002910
+002920
+002930 120-WRITE-OUTFILE-RECORD.
+002940
+002950     WRITE OUTFILE-RECORD-AREA
+002960         INVALID KEY
+002970             MOVE "DUPLICATE OR INVALID KEY ON WRITE"
+002980                 TO WS-REJECT-REASON
+002990             PERFORM 130-REJECT-RECORD
+003000         NOT INVALID KEY
+003010             ADD 1 TO WS-RECORDS-WRITTEN-CNT
+003020             MOVE OUT-KEY TO WS-LAST-LOADED-KEY
+003030             PERFORM 122-WRITE-AUDIT-RECORD.
+003040
+003050
+003060 122-WRITE-AUDIT-RECORD.
+003070
+003080     ACCEPT WS-AUDIT-DATE      FROM DATE YYYYMMDD.
+003090     ACCEPT WS-AUDIT-TIME-FULL FROM TIME.
+003100     MOVE WS-AUDIT-TIME-FULL(1:6) TO WS-AUDIT-TIME.
+003110
+003120     MOVE OUT-KEY            TO AUD-TCONST.
+003130     MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP.
+003140     MOVE WS-BEFORE-IMAGE    TO AUD-BEFORE-RECORD.
+003150     MOVE OUTFILE-RECORD-AREA TO AUD-AFTER-RECORD.
+003160
+003170     IF OUTFILE-RECORD-FOUND
+003180         MOVE "CHANGE" TO AUD-ACTION
+003190     ELSE
+003200         MOVE "ADD"    TO AUD-ACTION
+003210     END-IF.
+003220
+003230     WRITE AUDIT-RECORD-AREA.
+003240
+003250
+003260
+003270 130-REJECT-RECORD.
+003280
+003290     DISPLAY "VS-IMPORT REJECT: " WS-REJECT-REASON.
+003300
+003310     MOVE MASTER-RECORD    TO REJ-MASTER-RECORD.
+003320     MOVE WS-REJECT-REASON TO REJ-REASON.
+003330
+003340     WRITE REJECT-RECORD-AREA.
+003350
+003360     ADD 1 TO WS-RECORDS-REJECTED-CNT.
+003370
+003380 140-WRITE-SUMMARY-REPORT.
+003390
+003400     ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+003410     ACCEPT WS-END-TIME FROM TIME.
+003420
+003430     DISPLAY "==============================================".
+003440     DISPLAY "VS-IMPORT LOAD SUMMARY".
+003450     DISPLAY "  START DATE/TIME . . . : " WS-START-DATE
+003460             "/" WS-START-TIME.
+003470     DISPLAY "  END DATE/TIME . . . . : " WS-END-DATE
+003480             "/" WS-END-TIME.
+003490     DISPLAY "  RECORDS READ . . . . : " WS-RECORDS-READ-CNT.
+003500     DISPLAY "  RECORDS WRITTEN . . . : " WS-RECORDS-WRITTEN-CNT.
+003510     DISPLAY "  RECORDS REWRITTEN . . : "
+003520             WS-RECORDS-REWRITTEN-CNT.
+003530     DISPLAY "  RECORDS REJECTED . . : "
+003540             WS-RECORDS-REJECTED-CNT.
+003550     DISPLAY "==============================================".
+003560
+003570 150-CHECK-RESTART.
+003580
+003590     MOVE ZERO TO WS-SKIP-COUNT.
+003600
+003610     OPEN INPUT CHECKPOINT-FILE.
+003620
+003630     IF WS-CHECKPOINT-STATUS = "00"
+003640         READ CHECKPOINT-FILE
+003650             AT END
+003660                 MOVE ZERO TO WS-SKIP-COUNT
+003670         END-READ
+003680         IF WS-CHECKPOINT-STATUS = "00"
+003690         AND CHK-RECORD-COUNT > ZERO
+003700             MOVE CHK-RECORD-COUNT TO WS-SKIP-COUNT
+003710             DISPLAY "VS-IMPORT: RESTART DETECTED, SKIPPING "
+003720                     WS-SKIP-COUNT " INFILE RECORDS"
+003730             DISPLAY "VS-IMPORT: LAST KEY LOADED BEFORE THE "
+003740                     "INTERRUPTION WAS " CHK-LAST-KEY
+003750         END-IF
+003760         CLOSE CHECKPOINT-FILE
+003770     END-IF.
+003780
+003790
+003800 160-SKIP-RECORD.
+003810
+003820     READ INFILE INTO MASTER-RECORD
+003830         AT END
+003840             MOVE "Y" TO INFILE-EOF-SWITCH
+003850     END-READ.
+003860
+003870     IF INFILE-EOF-SWITCH = "N"
+003880         ADD 1 TO WS-RECORDS-READ-CNT
+003890         SUBTRACT 1 FROM WS-SKIP-COUNT
+003900     END-IF.
+003910
+003920
+003930 170-CHECKPOINT-RECORDS.
+003940
+003950     ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+003960
+003970     IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+003980         PERFORM 180-WRITE-CHECKPOINT
+003990         MOVE ZERO TO WS-RECS-SINCE-CHECKPOINT
+004000     END-IF.
+004010
+004020
+004030 180-WRITE-CHECKPOINT.
+004040
+004050     MOVE WS-LAST-LOADED-KEY  TO CHK-LAST-KEY.
+004060     MOVE WS-RECORDS-READ-CNT TO CHK-RECORD-COUNT.
+004070
+004080     OPEN OUTPUT CHECKPOINT-FILE.
+004090     WRITE CHECKPOINT-RECORD-AREA.
+004100     CLOSE CHECKPOINT-FILE.
+004110
+004120
+004130 190-CLEAR-CHECKPOINT.
+004140
+004150     MOVE SPACES TO CHK-LAST-KEY.
+004160     MOVE ZERO   TO CHK-RECORD-COUNT.
+004170
+004180     OPEN OUTPUT CHECKPOINT-FILE.
+004190     WRITE CHECKPOINT-RECORD-AREA.
+004200     CLOSE CHECKPOINT-FILE.
+004210
+004220
+004230 END PROGRAM VS-IMPORT.
