@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*    COPYBOOK:  MOVCHK01
+000030*    AUTHOR:    R. TATE - DATA ADMINISTRATION
+000040*    DATE-WRITTEN:  2024-11-18
+000050*
+000060*    MODIFICATION HISTORY.
+000070*    DATE-WRITTEN.  2024-11-18.  R. TATE.
+000080*        CHECKPOINT RECORD FOR VS-IMPORT RESTART SUPPORT.
+000090*        HOLDS THE LAST TCONST SUCCESSFULLY LOADED AND THE
+000100*        COUNT OF INFILE RECORDS READ SO FAR SO A RESTARTED
+000110*        RUN KNOWS HOW MANY RECORDS TO SKIP ON DINFILE.
+000120*        CHK-RECORD-COUNT OF ZERO MEANS "NO RESTART PENDING"
+000130*        (SET AT NORMAL END OF JOB).
+000140*
+000150*    RECORD IS 23 BYTES, FIXED.
+000160******************************************************************
+000170    05  CHK-LAST-KEY                PIC X(09).
+000180    05  CHK-RECORD-COUNT            PIC 9(09).
+000190    05  FILLER                      PIC X(05).
