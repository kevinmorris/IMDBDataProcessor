@@ -0,0 +1,15 @@
+000010******************************************************************
+000020*    COPYBOOK:  MOVREJ01
+000030*    AUTHOR:    R. TATE - DATA ADMINISTRATION
+000040*    DATE-WRITTEN:  2024-11-07
+000050*
+000060*    MODIFICATION HISTORY.
+000070*    DATE-WRITTEN.  2024-11-07.  R. TATE.
+000080*        REJECT RECORD FOR VSIMPORT-REJECT.  CARRIES THE
+000090*        OFFENDING INBOUND RECORD PLUS A SHORT REASON SO
+000100*        BAD RECORDS CAN BE TRIAGED WITHOUT STOPPING THE LOAD.
+000110*
+000120*    RECORD IS 203 BYTES, FIXED (163 + 40).
+000130******************************************************************
+000140    05  REJ-MASTER-RECORD           PIC X(163).
+000150    05  REJ-REASON                  PIC X(40).
