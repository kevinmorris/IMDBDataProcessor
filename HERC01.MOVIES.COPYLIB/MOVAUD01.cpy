@@ -0,0 +1,23 @@
+000010******************************************************************
+000020*    COPYBOOK:  MOVAUD01
+000030*    AUTHOR:    R. TATE - DATA ADMINISTRATION
+000040*    DATE-WRITTEN:  2025-01-06
+000050*
+000060*    MODIFICATION HISTORY.
+000070*    DATE-WRITTEN.  2025-01-06.  R. TATE.
+000080*        AUDIT RECORD FOR EVERY WRITE/REWRITE AGAINST OUTFILE.
+000090*        CARRIES THE BEFORE AND AFTER RECORD IMAGES SO A
+000100*        RATING/RUNTIME CHANGE BETWEEN TWO LOAD RUNS CAN BE
+000110*        ANSWERED FROM THE AUDIT FILE INSTEAD OF DIFFING
+000120*        VSAM UNLOADS BY HAND.  AUD-BEFORE-RECORD IS SPACES
+000130*        WHEN AUD-ACTION IS "ADD".
+000140*
+000150*    RECORD IS 355 BYTES, FIXED (9 + 6 + 14 + 163 + 163).
+000160******************************************************************
+000170    05  AUD-TCONST                  PIC X(09).
+000180    05  AUD-ACTION                  PIC X(06).
+000190        88  AUD-ACTION-ADD              VALUE "ADD".
+000200        88  AUD-ACTION-CHANGE           VALUE "CHANGE".
+000210    05  AUD-TIMESTAMP               PIC X(14).
+000220    05  AUD-BEFORE-RECORD           PIC X(163).
+000230    05  AUD-AFTER-RECORD            PIC X(163).
