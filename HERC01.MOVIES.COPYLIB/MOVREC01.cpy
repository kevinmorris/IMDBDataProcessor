@@ -0,0 +1,39 @@
+000010******************************************************************
+000020*    COPYBOOK:  MOVREC01
+000030*    AUTHOR:    R. TATE - DATA ADMINISTRATION
+000040*    DATE-WRITTEN:  2024-11-04
+000050*
+000060*    MODIFICATION HISTORY.
+000070*    DATE-WRITTEN.  2024-11-04.  R. TATE.
+000080*        163-BYTE IMDB MOVIE RECORD LAYOUT.  REPLACES THE
+000090*        UNSTRUCTURED FILLER BLOBS THAT USED TO SURROUND
+000100*        OUT-KEY IN VS-IMPORT SO EVERY PROGRAM THAT TOUCHES
+000110*        THIS RECORD CAN REFER TO FIELDS BY NAME.
+000120*    2025-01-20.  R. TATE.
+000130*        WIDENED MOV-TITLE-TYPE FROM 10 TO 12 BYTES - THE IMDB
+000140*        TITLETYPE VALUE "TVMINISERIES" IS 12 CHARACTERS AND WAS
+000150*        BEING SILENTLY TRUNCATED TO "TVMINISERI".  TOOK THE 2
+000160*        BYTES BACK OUT OF THE TRAILING FILLER SO THE RECORD
+000170*        STAYS 163 BYTES.
+000180*
+000190*    RECORD IS 163 BYTES, FIXED, MATCHING THE FLAT EXTRACT
+000200*    LAYOUT USED ON DINFILE AND THE INDEXED OUTFILE VSAM
+000210*    CLUSTER.  COPY THIS MEMBER UNDER ANY 01-LEVEL GROUP -
+000220*    NO 01 IS SUPPLIED HERE SO THE SAME LAYOUT CAN BE USED
+000230*    FOR THE FD RECORD, WORKING-STORAGE VIEWS (VIA COPY
+000240*    REPLACING) AND REJECT/AUDIT RECORD IMAGES.
+000250******************************************************************
+000260    05  FILLER                      PIC X(06).
+000270    05  OUT-KEY                     PIC X(09).
+000280    05  MOV-TITLE-TYPE              PIC X(12).
+000290    05  MOV-PRIMARY-TITLE           PIC X(80).
+000300    05  MOV-START-YEAR              PIC 9(04).
+000310    05  MOV-END-YEAR                PIC 9(04).
+000320    05  MOV-RUNTIME-MINUTES         PIC 9(04).
+000330    05  MOV-IS-ADULT                PIC X(01).
+000340        88  MOV-IS-ADULT-YES            VALUE "1".
+000350        88  MOV-IS-ADULT-NO             VALUE "0".
+000360    05  MOV-GENRES                  PIC X(30).
+000370    05  MOV-AVG-RATING              PIC 9(02)V9(01).
+000380    05  MOV-NUM-VOTES               PIC 9(08).
+000390    05  FILLER                      PIC X(02).
