@@ -0,0 +1,85 @@
+//VSLOAD   JOB (ACCTNO),'MOVIES LOAD',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//* JOB:        VSLOAD
+//* AUTHOR:     R. TATE - DATA ADMINISTRATION
+//* PURPOSE:    SORTS THE RAW IMDB TITLE EXTRACT INTO ASCENDING
+//*             TCONST (OUT-KEY) SEQUENCE AND DRIVES THE VS-IMPORT
+//*             LOAD OF THE OUTFILE MOVIE MASTER FROM THE SORTED
+//*             EXTRACT.  VS-IMPORT LOADS OUTFILE ACCESS IS DYNAMIC, SO
+//*             THE SORT IS NO LONGER NEEDED FOR CORRECTNESS - IT IS
+//*             KEPT FOR ASCENDING-KEY INSERT ORDER, WHICH IS BETTER
+//*             FOR KSDS FREE-SPACE LOCALITY ON A BULK LOAD.  THE LOAD
+//*             STEP ONLY RUNS IF THE SORT STEP COMES BACK CLEAN
+//*             (RC=0), SO A SORT FAILURE CAN NEVER FEED AN UNSORTED
+//*             EXTRACT INTO THE LOAD.
+//*
+//* NOTE:       DOUTFILE IS THE EXISTING VSAM MOVIE MASTER CLUSTER,
+//*             DEFINED BY THE STANDALONE IDCAMS DEFINE JOB - THIS
+//*             STREAM ONLY LOADS IT, IT DOES NOT DEFINE OR DELETE IT.
+//*             DCHKPT IS A PLAIN SEQUENTIAL (NON-VSAM) FILE, ALSO
+//*             PRE-ALLOCATED OUTSIDE THIS STREAM.
+//*
+//* MODIFICATION HISTORY.
+//* DATE-WRITTEN.  2024-12-09.  R. TATE.
+//*     ORIGINAL JOB STREAM - PRE-SORT STEP PLUS THE VS-IMPORT LOAD
+//*     STEP, LOAD STEP CONDITIONED ON A CLEAN SORT RETURN CODE.
+//* 2025-01-06.  R. TATE.
+//*     ADDED DAUDIT - VS-IMPORT NOW WRITES AN AUDIT TRAIL RECORD FOR
+//*     EVERY ADD OR CHANGE MADE TO THE MOVIE MASTER.
+//* 2025-01-13.  R. TATE.
+//*     ADDED DELSORT AHEAD OF SORTOUT SO THE STREAM CAN BE RERUN
+//*     AGAINST THE SAME NIGHT'S EXTRACT WITHOUT A DUPLICATE-DATASET-
+//*     NAME FAILURE.  SWITCHED DREJECT/DAUDIT TO DISP=MOD INSTEAD OF
+//*     DELETING THEM THE SAME WAY - A RESTARTED RUN NEEDS THEM LEFT
+//*     ALONE GOING INTO LOADSTEP SO VS-IMPORT CAN OPEN THEM EXTEND
+//*     AND KEEP THE REJECT/AUDIT RECORDS FROM BEFORE THE INTERRUPTION;
+//*     AT THAT TIME VS-IMPORT ITSELF STILL TRUNCATED THEM ON A
+//*     NON-RESTART OPEN.
+//* 2025-01-20.  R. TATE.
+//*     CORRECTED THE PURPOSE NOTE ABOVE - VS-IMPORT LOADS OUTFILE
+//*     ACCESS IS DYNAMIC (SINCE THE UPSERT CHANGE), NOT SEQUENTIAL,
+//*     SO THE SORT NO LONGER AFFECTS LOAD CORRECTNESS, ONLY KSDS
+//*     INSERT LOCALITY.  ALSO, VS-IMPORT NOW ALWAYS OPENS AUDITFILE
+//*     EXTEND REGARDLESS OF RESTART STATE, SO THE DISP=MOD ON DAUDIT
+//*     ABOVE NOW PROTECTS THE AUDIT TRAIL ACROSS EVERY RUN, NOT JUST
+//*     A RESTARTED ONE.
+//*********************************************************************
+//*
+//DELSORT  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE HERC01.MOVIES.SORTED
+  SET MAXCC = 0
+/*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=HERC01.MOVIES.RAWEXT,DISP=SHR
+//SORTOUT  DD  DSN=HERC01.MOVIES.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=163,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(7,9,CH,A)
+/*
+//*
+//*********************************************************************
+//* LOAD STEP - BYPASSED UNLESS SORTSTEP RETURNED A CLEAN (RC=0)
+//* CONDITION CODE, SO A SORT ABEND OR NON-ZERO RETURN CODE STOPS
+//* THE STREAM BEFORE THE LOAD EVER OPENS THE SORTED EXTRACT.
+//*********************************************************************
+//LOADSTEP EXEC PGM=VSIMPORT,COND=(0,NE,SORTSTEP)
+//STEPLIB  DD  DSN=HERC01.MOVIES.LOADLIB,DISP=SHR
+//DINFILE  DD  DSN=HERC01.MOVIES.SORTED,DISP=SHR
+//DOUTFILE DD  DSN=HERC01.MOVIES.OUTFILE,DISP=SHR
+//DREJECT  DD  DSN=HERC01.MOVIES.REJECT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=203,BLKSIZE=0)
+//DCHKPT   DD  DSN=HERC01.MOVIES.CHKPT,DISP=SHR
+//DAUDIT   DD  DSN=HERC01.MOVIES.AUDIT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(20,20),RLSE),
+//             DCB=(RECFM=FB,LRECL=355,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
