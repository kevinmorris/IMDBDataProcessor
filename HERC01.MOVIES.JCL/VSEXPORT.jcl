@@ -0,0 +1,34 @@
+//VSEXPORT JOB (ACCTNO),'MOVIES UNLOAD',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//* JOB:        VSEXPORT
+//* AUTHOR:     R. TATE - DATA ADMINISTRATION
+//* PURPOSE:    UNLOADS THE OUTFILE MOVIE MASTER SEQUENTIALLY BY
+//*             OUT-KEY TO A FLAT EXTRACT ON DEXPORT, FOR DOWNSTREAM
+//*             ANALYTICS JOBS OR AN OFFLINE BACKUP OF THE VSAM FILE.
+//*
+//* MODIFICATION HISTORY.
+//* DATE-WRITTEN.  2024-12-16.  R. TATE.
+//*     ORIGINAL JOB STREAM - SINGLE STEP RUNNING VS-EXPORT.
+//* 2025-01-13.  R. TATE.
+//*     ADDED DELEXP AHEAD OF UNLDSTEP - DEXPORT IS A FULL SNAPSHOT OF
+//*     OUTFILE REBUILT ON EVERY RUN, SO THE PRIOR RUN'S EXTRACT HAS TO
+//*     BE GONE BEFORE UNLDSTEP CAN CATALOG A NEW ONE UNDER THE SAME
+//*     NAME.
+//*********************************************************************
+//*
+//DELEXP   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE HERC01.MOVIES.EXPORT
+  SET MAXCC = 0
+/*
+//UNLDSTEP EXEC PGM=VSEXPORT
+//STEPLIB  DD  DSN=HERC01.MOVIES.LOADLIB,DISP=SHR
+//DOUTFILE DD  DSN=HERC01.MOVIES.OUTFILE,DISP=SHR
+//DEXPORT  DD  DSN=HERC01.MOVIES.EXPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=163,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
